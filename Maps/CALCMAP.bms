@@ -0,0 +1,68 @@
+*================================================================
+*    CALCMAP   -  BMS MAPSET FOR THE CALCULADORA ONLINE ENTRY
+*    SCREEN (TRANSACTION CALC, PROGRAM CALCONL).  ONE MAP,
+*    CALC1, WITH THE TWO OPERANDS, THE OPERATION CODE, THE
+*    RESULT, AND A MESSAGE LINE FOR ERRORS.
+*================================================================
+         PRINT  NOGEN                                                   
+CALCMAP  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               CTRL=(FREEKB,FRSET),                                    X
+               TIOAPFX=YES                                              
+*
+CALC1    DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1                                                 
+*
+         DFHMDF POS=(01,25),                                           X
+               LENGTH=30,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CALCULADORA - ENTRADA ONLINE'                   
+*
+         DFHMDF POS=(04,10),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='NUMERO 1 :'                                     
+NUM1     DFHMDF POS=(04,22),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               PICOUT='-(16)9.99'                                       
+*
+         DFHMDF POS=(06,10),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='NUMERO 2 :'
+NUM2     DFHMDF POS=(06,22),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT,NUM),                                     X
+               PICOUT='-(16)9.99'                                       
+*
+         DFHMDF POS=(08,10),                                           X
+               LENGTH=10,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='OPERACAO :'                                     
+OPER     DFHMDF POS=(08,22),                                           X
+               LENGTH=01,                                              X
+               ATTRB=(UNPROT)                                           
+*
+         DFHMDF POS=(10,10),                                           X
+               LENGTH=12,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='RESULTADO :'                                    
+RESU     DFHMDF POS=(10,22),                                           X
+               LENGTH=20,                                              X
+               ATTRB=(PROT)                                             
+*
+MSGO     DFHMDF POS=(22,01),                                           X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)                                         
+*
+         DFHMDF POS=(24,01),                                           X
+               LENGTH=54,                                              X
+               ATTRB=(PROT),                                           X
+               INITIAL='ENTER=CALCULAR  PF3=SAIR  CODIGOS: 1-6'         
+*
+CALCMAPN DFHMSD TYPE=FINAL                                              
+         END
