@@ -1,43 +1,552 @@
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       ENVIRONMENT             DIVISION.
-       DATA                    DIVISION.
-       WORKING-STORAGE         SECTION.
-       01 WRK-RESULTADO        PIC 9(18) VALUE ZEROS.
-       01 WRK-NUMERO1          PIC 9(18) VALUE ZEROS.
-       01 WRK-NUMERO2          PIC 9(18) VALUE ZEROS.
-       01 WRK-OPERACAO         PIC X(1)  VALUE SPACE.
-       01 WRK-RESULT-FORMAT    PIC ZZZZZZZZZZZZZZZZZ9.
-
-       PROCEDURE               DIVISION.
-
-       DISPLAY "Digite o primeiro valor "
-          ACCEPT WRK-NUMERO1.
-
-       DISPLAY "Digite o segundo valor "
-          ACCEPT WRK-NUMERO2.
-
-       DISPLAY "Selecione a operação desejada: "
-       DISPLAY "1-Soma, 2-Subtracao, 3-Multiplicacao, 4-Divisao "
-          ACCEPT WRK-OPERACAO.
-
-       IF WRK-OPERACAO EQUAL "1"
-          COMPUTE WRK-RESULTADO = WRK-NUMERO1 + WRK-NUMERO2
-       END-IF.
-
-       IF WRK-OPERACAO EQUAL "2"
-          COMPUTE WRK-RESULTADO = WRK-NUMERO1 - WRK-NUMERO2
-       END-IF.
-
-       IF WRK-OPERACAO EQUAL "3"
-          COMPUTE WRK-RESULTADO = WRK-NUMERO1 * WRK-NUMERO2
-       END-IF.
-
-       IF WRK-OPERACAO EQUAL "4"
-          COMPUTE WRK-RESULTADO = WRK-NUMERO1 / WRK-NUMERO2
-       END-IF.
-
-       MOVE WRK-RESULTADO TO WRK-RESULT-FORMAT.
-       DISPLAY WRK-RESULT-FORMAT.
-
-       STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION          DIVISION.
+000200 PROGRAM-ID.             CALCULADORA.
+000300 AUTHOR.                 J HENRIQUES.
+000400 INSTALLATION.           CONTADORIA - PROCESSAMENTO BATCH.
+000500 DATE-WRITTEN.           01/03/2019.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*                       HISTORICO DE ALTERACOES                  *
+000900*----------------------------------------------------------------*
+001000* DATA       AUTOR  DESCRICAO                                    *
+001100* 01/03/2019 JH     PROGRAMA ORIGINAL - CALCULO INTERATIVO DE    *
+001200*                   DOIS VALORES VIA ACCEPT.                     *
+001300* 08/08/2026 JH     CONVERTIDO PARA PROCESSAMENTO EM LOTE. LE O  *
+001400*                   ARQUIVO CALCIN (UMA TRIPLA                   *
+001500*                   OPERANDO1/OPERANDO2/OPERACAO POR REGISTRO) E *
+001600*                   GRAVA O RESULTADO DE CADA CALCULO EM CALCOUT.*
+001700* 08/08/2026 JH     INCLUIDA VALIDACAO DO CODIGO DE OPERACAO E DO*
+001800*                   DIVISOR ZERO ANTES DO CALCULO, PARA QUE UM   *
+001900*                   REGISTRO INVALIDO NAO INTERROMPA O LOTE.     *
+002000* 08/08/2026 JH     ADICIONADO LOG DE AUDITORIA (CALCLOG), COM UM*
+002100*                   REGISTRO POR CALCULO REALIZADO.              *
+002200* 08/08/2026 JH     OPERANDOS E RESULTADO PASSARAM A PIC         *
+002300*                   S9(16)V99 PARA SUPORTAR VALORES NEGATIVOS E  *
+002400*                   CENTAVOS EM CALCULOS MONETARIOS.             *
+002500* 08/08/2026 JH     INCLUIDOS OS CODIGOS DE OPERACAO 5           *
+002600*                   (PERCENTUAL DE NUMERO1 SOBRE NUMERO2) E 6    *
+002700*                   (RESTO DA DIVISAO DE NUMERO1 POR NUMERO2).   *
+002800* 08/08/2026 JH     SUBSTITUIDO O DISPLAY FINAL POR UM RELATORIO *
+002900*                   DE CALCULOS FORMATADO (CALCRPT), COM         *
+003000*                   CABECALHO, LINHAS DE DETALHE E TOTAL GERAL.  *
+003100* 08/08/2026 JH     ADICIONADO CHECKPOINT/RESTART (CALCCTL). O   *
+003200*                   LOTE GRAVA O ULTIMO REGISTRO PROCESSADO E,   *
+003300*                   NUMA NOVA EXECUCAO, PULA OS REGISTROS JA     *
+003400*                   PROCESSADOS.                                 *
+003500* 08/08/2026 JH     INCLUIDO MODO INTERATIVO (4000-INTERACTIVE-  *
+003600*                   SESSION) COMO ALTERNATIVA AO PROCESSAMENTO EM*
+003700*                   LOTE, COM SUBTOTAL ACUMULADO DA SESSAO.      *
+003800* 08/08/2026 JH     CALCOUT E CALCRPT PASSARAM A SER ABERTOS EM  *
+003900*                   MODO EXTEND NO RESTART, E O CHECKPOINT PASSOU*
+004000*                   A GRAVAR TAMBEM O TOTAL GERAL E O NUMERO DE  *
+004100*                   PAGINA, PARA QUE UMA RETOMADA NAO PERCA OU   *
+004200*                   SUBESTIME O QUE JA FOI PROCESSADO. O MODO    *
+004300*                   INTERATIVO PASSOU A GRAVAR TAMBEM NO LOG DE  *
+004400*                   AUDITORIA (CALCLOG).                         *
+004500* 09/08/2026 JH     O CHECKPOINT PASSOU A SER GRAVADO A CADA     *
+004600*                   REGISTRO (E NAO MAIS A CADA 100), POIS       *
+004700*                   CALCOUT/CALCRPT/CALCLOG SAO ESTENDIDOS A CADA*
+004800*                   REGISTRO TAMBEM - UM CHECKPOINT MAIS ESPACADO*
+004900*                   DEIXAVA UM RESTART REGRAVAR LINHAS QUE JA    *
+005000*                   ESTAVAM NESSES ARQUIVOS ANTES DO ABEND.      *
+005100*----------------------------------------------------------------*
+005200 ENVIRONMENT             DIVISION.
+005300 INPUT-OUTPUT            SECTION.
+005400 FILE-CONTROL.
+005500     SELECT CALC-INPUT-FILE  ASSIGN TO CALCIN
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS  IS CALC-IN-STATUS.
+005800
+005900     SELECT CALC-OUTPUT-FILE ASSIGN TO CALCOUT
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS  IS CALC-OUT-STATUS.
+006200
+006300     SELECT CALC-LOG-FILE    ASSIGN TO CALCLOG
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS  IS CALC-LOG-IOSTAT.
+006600
+006700     SELECT CALC-REPORT-FILE ASSIGN TO CALCRPT
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS  IS CALC-RPT-STATUS.
+007000
+007100     SELECT CALC-CTRL-FILE   ASSIGN TO CALCCTL
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS  IS CALC-CTL-STATUS.
+007400
+007500 DATA                    DIVISION.
+007600 FILE                    SECTION.
+007700 FD  CALC-INPUT-FILE
+007800     LABEL RECORDS ARE STANDARD.
+007900     COPY CALCREC.
+008000
+008100 FD  CALC-OUTPUT-FILE
+008200     LABEL RECORDS ARE STANDARD.
+008300     COPY CALCOUT.
+008400
+008500 FD  CALC-LOG-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700     COPY CALCLOG.
+008800
+008900 FD  CALC-REPORT-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100     COPY CALCRPT.
+009200
+009300 FD  CALC-CTRL-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500     COPY CALCCTL.
+009600
+009700 WORKING-STORAGE         SECTION.
+009800 01  WRK-RESULTADO        PIC S9(16)V99 VALUE ZEROS.
+009900 01  WRK-NUMERO1          PIC S9(16)V99 VALUE ZEROS.
+010000 01  WRK-NUMERO2          PIC S9(16)V99 VALUE ZEROS.
+010100 01  WRK-OPERACAO         PIC X(1)  VALUE SPACE.
+010200 01  WRK-RESULT-FORMAT    PIC -(16)9.99.
+010300 01  WRK-QUOCIENTE        PIC S9(16)    VALUE ZEROS.
+010400
+010500 77  WRK-EOF-SW           PIC X(01) VALUE "N".
+010600     88  WRK-EOF                    VALUE "Y".
+010700     88  WRK-NOT-EOF                VALUE "N".
+010800 77  WRK-VALID-SW         PIC X(01) VALUE "Y".
+010900     88  WRK-VALID                  VALUE "Y".
+011000     88  WRK-INVALID                VALUE "N".
+011100 77  WRK-REC-COUNT        PIC 9(07) COMP VALUE ZERO.
+011200 77  WRK-ERROR-MSG        PIC X(30) VALUE SPACES.
+011300 77  WRK-OPERATOR-ID      PIC X(08) VALUE "BATCH".
+011400 77  CALC-IN-STATUS       PIC X(02) VALUE "00".
+011500 77  CALC-OUT-STATUS      PIC X(02) VALUE "00".
+011600 77  CALC-LOG-IOSTAT      PIC X(02) VALUE "00".
+011700 77  CALC-RPT-STATUS      PIC X(02) VALUE "00".
+011800 77  CALC-CTL-STATUS      PIC X(02) VALUE "00".
+011900 77  WRK-SKIP-COUNT       PIC 9(07) COMP VALUE ZERO.
+012000 77  WRK-RUN-MODE         PIC X(01) VALUE "B".
+012100     88  WRK-BATCH-MODE             VALUE "B".
+012200     88  WRK-INTERACTIVE-MODE       VALUE "I".
+012300 77  WRK-ANOTHER-SW       PIC X(01) VALUE "Y".
+012400     88  WRK-ANOTHER-CALC           VALUE "Y".
+012500     88  WRK-NO-MORE-CALC           VALUE "N".
+012600 01  WRK-SESSION-SUBTOTAL PIC S9(16)V99 VALUE ZEROS.
+012700 77  WRK-PAGE-NUM         PIC 9(04) COMP VALUE ZERO.
+012800 77  WRK-LINE-COUNT       PIC 9(04) COMP VALUE ZERO.
+012900 77  WRK-LINES-PER-PAGE   PIC 9(04) COMP VALUE 50.
+013000 01  WRK-GRAND-TOTAL      PIC S9(16)V99 VALUE ZEROS.
+013100
+013200 01  WRK-CURRENT-DATE.
+013300     05  WRK-DATE-NUM         PIC 9(08).
+013400 01  WRK-DATE-BREAKDOWN REDEFINES WRK-CURRENT-DATE.
+013500     05  WRK-DATE-ANO         PIC 9(04).
+013600     05  WRK-DATE-MES         PIC 9(02).
+013700     05  WRK-DATE-DIA         PIC 9(02).
+013800
+013900 01  WRK-CURRENT-TIME.
+014000     05  WRK-TIME-NUM         PIC 9(08).
+014100 01  WRK-TIME-BREAKDOWN REDEFINES WRK-CURRENT-TIME.
+014200     05  WRK-TIME-HH          PIC 9(02).
+014300     05  WRK-TIME-MM          PIC 9(02).
+014400     05  WRK-TIME-SS          PIC 9(02).
+014500     05  WRK-TIME-CS          PIC 9(02).
+014600
+014700 01  WRK-HEADER-LINE-1.
+014800     05  FILLER               PIC X(35) VALUE
+014900         "CALCULADORA - RELATORIO DE CALCULOS".
+015000     05  FILLER               PIC X(45) VALUE SPACES.
+015100 01  WRK-HEADER-LINE-2.
+015200     05  FILLER               PIC X(06) VALUE "DATA: ".
+015300     05  WRK-HDR-DIA          PIC 9(02).
+015400     05  FILLER               PIC X(01) VALUE "/".
+015500     05  WRK-HDR-MES          PIC 9(02).
+015600     05  FILLER               PIC X(01) VALUE "/".
+015700     05  WRK-HDR-ANO          PIC 9(04).
+015800     05  FILLER               PIC X(05) VALUE SPACES.
+015900     05  FILLER               PIC X(10) VALUE "OPERADOR: ".
+016000     05  WRK-HDR-OPERADOR     PIC X(08).
+016100     05  FILLER               PIC X(05) VALUE SPACES.
+016200     05  FILLER               PIC X(08) VALUE "PAGINA: ".
+016300     05  WRK-HDR-PAGINA       PIC ZZZ9.
+016400     05  FILLER               PIC X(24) VALUE SPACES.
+016500 01  WRK-HEADER-LINE-3.
+016600     05  FILLER               PIC X(10) VALUE "NUMERO1".
+016700     05  FILLER               PIC X(13) VALUE SPACES.
+016800     05  FILLER               PIC X(10) VALUE "NUMERO2".
+016900     05  FILLER               PIC X(13) VALUE SPACES.
+017000     05  FILLER               PIC X(02) VALUE "OP".
+017100     05  FILLER               PIC X(04) VALUE SPACES.
+017200     05  FILLER               PIC X(10) VALUE "RESULTADO".
+017300     05  FILLER               PIC X(18) VALUE SPACES.
+017400
+017500 01  WRK-DETAIL-LINE.
+017600     05  WRK-DTL-NUMERO1      PIC -(16)9.99.
+017700     05  FILLER               PIC X(04) VALUE SPACES.
+017800     05  WRK-DTL-NUMERO2      PIC -(16)9.99.
+017900     05  FILLER               PIC X(04) VALUE SPACES.
+018000     05  WRK-DTL-OPERACAO     PIC X(02).
+018100     05  FILLER               PIC X(04) VALUE SPACES.
+018200     05  WRK-DTL-RESULTADO    PIC -(16)9.99.
+018300
+018400 01  WRK-TOTAL-LINE.
+018500     05  FILLER               PIC X(28) VALUE
+018600         "TOTAL GERAL DOS RESULTADOS: ".
+018700     05  WRK-TOT-RESULTADO    PIC -(16)9.99.
+018800     05  FILLER               PIC X(32) VALUE SPACES.
+018900
+019000 PROCEDURE               DIVISION.
+019100
+019200*----------------------------------------------------------------*
+019300*  0000-MAINLINE - ASKS WHETHER THIS RUN IS BATCH OR INTERACTIVE,*
+019400*  THEN EITHER OPENS THE FILES AND DRIVES THE READ/CALCULATE/    *
+019500*  WRITE LOOP UNTIL END OF THE TRANSACTION FILE, OR RUNS A SINGLE*
+019600*  OPERATOR SESSION AT THE CONSOLE, BEFORE CLOSING UP.           *
+019700*----------------------------------------------------------------*
+019800 0000-MAINLINE.
+019900     DISPLAY "CALCULADORA - MODO (B-LOTE / I-INTERATIVO) [B]: ".
+020000     ACCEPT WRK-RUN-MODE FROM CONSOLE.
+020100     IF WRK-INTERACTIVE-MODE
+020200        PERFORM 4000-INTERACTIVE-SESSION THRU 4000-EXIT
+020300     ELSE
+020400        PERFORM 1000-INITIALIZE THRU 1000-EXIT
+020500        PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+020600            UNTIL WRK-EOF
+020700        PERFORM 3000-FINALIZE THRU 3000-EXIT
+020800     END-IF.
+020900     STOP RUN.
+021000
+021100*----------------------------------------------------------------*
+021200*  1000-INITIALIZE - OPEN FILES AND PRIME THE READ.              *
+021300*----------------------------------------------------------------*
+021400 1000-INITIALIZE.
+021500     OPEN INPUT  CALC-INPUT-FILE.
+021600     OPEN EXTEND CALC-OUTPUT-FILE.
+021700     IF CALC-OUT-STATUS NOT = "00"
+021800        OPEN OUTPUT CALC-OUTPUT-FILE
+021900     END-IF.
+022000     OPEN EXTEND CALC-LOG-FILE.
+022100     IF CALC-LOG-IOSTAT NOT = "00"
+022200        OPEN OUTPUT CALC-LOG-FILE
+022300     END-IF.
+022400     OPEN EXTEND CALC-REPORT-FILE.
+022500     IF CALC-RPT-STATUS NOT = "00"
+022600        OPEN OUTPUT CALC-REPORT-FILE
+022700     END-IF.
+022800     ACCEPT WRK-CURRENT-DATE FROM DATE YYYYMMDD.
+022900     PERFORM 1040-CHECK-RESTART THRU 1040-EXIT.
+023000     PERFORM 2300-PRINT-HEADER THRU 2300-EXIT.
+023100     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+023200 1000-EXIT.
+023300     EXIT.
+023400
+023500*----------------------------------------------------------------*
+023600*  1040-CHECK-RESTART - IF A CHECKPOINT FROM A PRIOR RUN EXISTS, *
+023700*  SKIPS PAST THE INPUT RECORDS IT ALREADY PROCESSED AND RESTORES*
+023800*  THE GRAND TOTAL AND PAGE NUMBER, SO A RERUN OF AN ABENDED     *
+023900*  BATCH PICKS UP WHERE IT LEFT OFF INSTEAD OF OVERWRITING THE   *
+024000*  OUTPUT AND REPORT FILES WITH JUST THE TAIL OF THE RUN.        *
+024100*----------------------------------------------------------------*
+024200 1040-CHECK-RESTART.
+024300     MOVE ZERO TO WRK-SKIP-COUNT.
+024400     OPEN INPUT CALC-CTRL-FILE.
+024500     IF CALC-CTL-STATUS EQUAL "00"
+024600        READ CALC-CTRL-FILE
+024700            AT END
+024800                MOVE ZERO TO WRK-SKIP-COUNT
+024900            NOT AT END
+025000                MOVE CALC-CTL-LAST-REC    TO WRK-SKIP-COUNT
+025100                MOVE CALC-CTL-GRAND-TOTAL TO WRK-GRAND-TOTAL
+025200                MOVE CALC-CTL-PAGE-NUM    TO WRK-PAGE-NUM
+025300        END-READ
+025400        CLOSE CALC-CTRL-FILE
+025500     END-IF.
+025600     IF WRK-SKIP-COUNT GREATER THAN ZERO
+025700        DISPLAY "CALCULADORA - RETOMANDO APOS O REGISTRO "
+025800            WRK-SKIP-COUNT
+025900        PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+026000            UNTIL WRK-EOF
+026100               OR WRK-REC-COUNT NOT LESS THAN WRK-SKIP-COUNT
+026200     END-IF.
+026300 1040-EXIT.
+026400     EXIT.
+026500
+026600 1100-READ-TRANSACTION.
+026700     READ CALC-INPUT-FILE
+026800         AT END
+026900             MOVE "Y" TO WRK-EOF-SW
+027000         NOT AT END
+027100             MOVE CALC-TR-NUMERO1  TO WRK-NUMERO1
+027200             MOVE CALC-TR-NUMERO2  TO WRK-NUMERO2
+027300             MOVE CALC-TR-OPERACAO TO WRK-OPERACAO
+027400             ADD 1 TO WRK-REC-COUNT
+027500     END-READ.
+027600 1100-EXIT.
+027700     EXIT.
+027800
+027900*----------------------------------------------------------------*
+028000*  2000-PROCESS-TRANSACTION - CALCULATE, WRITE THE RESULT, THEN  *
+028100*  PULL THE NEXT TRANSACTION.                                    *
+028200*----------------------------------------------------------------*
+028300 2000-PROCESS-TRANSACTION.
+028400     PERFORM 2050-VALIDATE-TRANSACTION THRU 2050-EXIT.
+028500     IF WRK-VALID
+028600        PERFORM 2100-CALCULATE THRU 2100-EXIT
+028700     END-IF.
+028800     PERFORM 2200-WRITE-RESULT THRU 2200-EXIT.
+028900     PERFORM 2350-PRINT-DETAIL THRU 2350-EXIT.
+029000     PERFORM 2250-WRITE-LOG THRU 2250-EXIT.
+029100     PERFORM 2260-WRITE-CHECKPOINT THRU 2260-EXIT.
+029200     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+029300 2000-EXIT.
+029400     EXIT.
+029500
+029600*----------------------------------------------------------------*
+029700*  2050-VALIDATE-TRANSACTION - REJECTS AN OPERATION CODE OUTSIDE *
+029800*  1-6 AND A ZERO DIVISOR ON A DIVISAO/PERCENTUAL/RESTO          *
+029900*  TRANSACTION, SO ONE BAD RECORD DOES NOT ABEND THE BATCH.      *
+030000*----------------------------------------------------------------*
+030100 2050-VALIDATE-TRANSACTION.
+030200     MOVE "Y"    TO WRK-VALID-SW.
+030300     MOVE SPACES TO WRK-ERROR-MSG.
+030400     IF WRK-OPERACAO < "1" OR WRK-OPERACAO > "6"
+030500        MOVE "N" TO WRK-VALID-SW
+030600        MOVE "CODIGO DE OPERACAO INVALIDO" TO WRK-ERROR-MSG
+030700     END-IF.
+030800     IF WRK-VALID
+030900           AND (WRK-OPERACAO EQUAL "4" OR WRK-OPERACAO EQUAL "5"
+031000                                   OR WRK-OPERACAO EQUAL "6")
+031100           AND WRK-NUMERO2 EQUAL ZERO
+031200        MOVE "N" TO WRK-VALID-SW
+031300        MOVE "DIVISOR IGUAL A ZERO"         TO WRK-ERROR-MSG
+031400     END-IF.
+031500     IF WRK-INVALID
+031600        DISPLAY "CALCULADORA - REGISTRO " WRK-REC-COUNT
+031700            " REJEITADO - " WRK-ERROR-MSG
+031800     END-IF.
+031900 2050-EXIT.
+032000     EXIT.
+032100
+032200 2100-CALCULATE.
+032300     IF WRK-OPERACAO EQUAL "1"
+032400        COMPUTE WRK-RESULTADO = WRK-NUMERO1 + WRK-NUMERO2
+032500     END-IF.
+032600
+032700     IF WRK-OPERACAO EQUAL "2"
+032800        COMPUTE WRK-RESULTADO = WRK-NUMERO1 - WRK-NUMERO2
+032900     END-IF.
+033000
+033100     IF WRK-OPERACAO EQUAL "3"
+033200        COMPUTE WRK-RESULTADO = WRK-NUMERO1 * WRK-NUMERO2
+033300     END-IF.
+033400
+033500     IF WRK-OPERACAO EQUAL "4"
+033600        COMPUTE WRK-RESULTADO = WRK-NUMERO1 / WRK-NUMERO2
+033700     END-IF.
+033800
+033900     IF WRK-OPERACAO EQUAL "5"
+034000        COMPUTE WRK-RESULTADO = WRK-NUMERO1 / WRK-NUMERO2 * 100
+034100     END-IF.
+034200
+034300     IF WRK-OPERACAO EQUAL "6"
+034400        DIVIDE WRK-NUMERO1 BY WRK-NUMERO2
+034500            GIVING WRK-QUOCIENTE
+034600            REMAINDER WRK-RESULTADO
+034700     END-IF.
+034800 2100-EXIT.
+034900     EXIT.
+035000
+035100 2200-WRITE-RESULT.
+035200     MOVE SPACES TO CALC-RESULT-RECORD.
+035300     IF WRK-INVALID
+035400        MOVE ZERO TO WRK-RESULTADO
+035500     END-IF.
+035600     MOVE WRK-NUMERO1   TO CALC-RS-NUMERO1.
+035700     MOVE WRK-NUMERO2   TO CALC-RS-NUMERO2.
+035800     MOVE WRK-OPERACAO  TO CALC-RS-OPERACAO.
+035900     MOVE WRK-RESULTADO TO CALC-RS-RESULTADO.
+036000     IF WRK-VALID
+036100        MOVE "OK" TO CALC-RS-STATUS
+036200     ELSE
+036300        MOVE "ER" TO CALC-RS-STATUS
+036400     END-IF.
+036500     WRITE CALC-RESULT-RECORD.
+036900 2200-EXIT.
+037000     EXIT.
+037100
+037200*----------------------------------------------------------------*
+037300*  2250-WRITE-LOG - APPENDS ONE AUDIT ENTRY FOR THIS CALCULATION *
+037400*  SO WHAT WAS RUN CAN BE RECONCILED LATER.                      *
+037500*----------------------------------------------------------------*
+037600 2250-WRITE-LOG.
+037700     MOVE SPACES TO CALC-LOG-RECORD.
+037800     ACCEPT WRK-CURRENT-DATE FROM DATE YYYYMMDD.
+037900     ACCEPT WRK-CURRENT-TIME FROM TIME.
+038000     MOVE WRK-DATE-ANO    TO CALC-LG-ANO.
+038100     MOVE WRK-DATE-MES    TO CALC-LG-MES.
+038200     MOVE WRK-DATE-DIA    TO CALC-LG-DIA.
+038300     MOVE WRK-TIME-HH     TO CALC-LG-HH.
+038400     MOVE WRK-TIME-MM     TO CALC-LG-MM.
+038500     MOVE WRK-TIME-SS     TO CALC-LG-SS.
+038600     MOVE WRK-OPERATOR-ID TO CALC-LG-OPERADOR.
+038700     MOVE WRK-NUMERO1     TO CALC-LG-NUMERO1.
+038800     MOVE WRK-NUMERO2     TO CALC-LG-NUMERO2.
+038900     MOVE WRK-OPERACAO    TO CALC-LG-OPERACAO.
+039000     MOVE WRK-RESULTADO   TO CALC-LG-RESULTADO.
+039100     IF WRK-VALID
+039200        MOVE "OK" TO CALC-LG-STATUS
+039300     ELSE
+039400        MOVE "ER" TO CALC-LG-STATUS
+039500     END-IF.
+039600     WRITE CALC-LOG-RECORD.
+039700 2250-EXIT.
+039800     EXIT.
+039900
+040000*----------------------------------------------------------------*
+040100*  2260-WRITE-CHECKPOINT - REWRITES THE RESTART CONTROL FILE WITH*
+040200*  THE COUNT OF THE MOST RECENTLY PROCESSED INPUT RECORD AND THE *
+040300*  GRAND TOTAL/PAGE NUMBER ACCUMULATED SO FAR. DONE AFTER EVERY  *
+040400*  RECORD - CALCOUT/CALCRPT/CALCLOG ARE EXTENDED ONE LINE AT A   *
+040500*  TIME TOO, SO THE CHECKPOINT MUST STAY IN STEP WITH THEM OR A  *
+040600*  RESTART WOULD REAPPEND LINES ALREADY ON DISK BEFORE THE ABEND.*
+040700*----------------------------------------------------------------*
+040800 2260-WRITE-CHECKPOINT.
+040900     MOVE SPACES TO CALC-CTRL-RECORD.
+041000     MOVE WRK-REC-COUNT   TO CALC-CTL-LAST-REC.
+041100     MOVE WRK-GRAND-TOTAL TO CALC-CTL-GRAND-TOTAL.
+041200     MOVE WRK-PAGE-NUM    TO CALC-CTL-PAGE-NUM.
+041300     OPEN OUTPUT CALC-CTRL-FILE.
+041400     WRITE CALC-CTRL-RECORD.
+041500     CLOSE CALC-CTRL-FILE.
+041600 2260-EXIT.
+041700     EXIT.
+041800
+041900*----------------------------------------------------------------*
+042000*  2300-PRINT-HEADER - STARTS A NEW REPORT PAGE WITH THE TITLE,  *
+042100*  RUN DATE/OPERATOR/PAGE NUMBER LINE, AND COLUMN HEADINGS.      *
+042200*----------------------------------------------------------------*
+042300 2300-PRINT-HEADER.
+042400     ADD 1 TO WRK-PAGE-NUM.
+042500     MOVE ZERO TO WRK-LINE-COUNT.
+042600     MOVE SPACES TO CALC-REPORT-RECORD.
+042700     MOVE WRK-HEADER-LINE-1 TO CALC-RPT-LINE.
+042800     WRITE CALC-REPORT-RECORD.
+042900     MOVE WRK-DATE-DIA      TO WRK-HDR-DIA.
+043000     MOVE WRK-DATE-MES      TO WRK-HDR-MES.
+043100     MOVE WRK-DATE-ANO      TO WRK-HDR-ANO.
+043200     MOVE WRK-OPERATOR-ID   TO WRK-HDR-OPERADOR.
+043300     MOVE WRK-PAGE-NUM      TO WRK-HDR-PAGINA.
+043400     MOVE SPACES TO CALC-REPORT-RECORD.
+043500     MOVE WRK-HEADER-LINE-2 TO CALC-RPT-LINE.
+043600     WRITE CALC-REPORT-RECORD.
+043700     MOVE SPACES TO CALC-REPORT-RECORD.
+043800     MOVE WRK-HEADER-LINE-3 TO CALC-RPT-LINE.
+043900     WRITE CALC-REPORT-RECORD.
+044000 2300-EXIT.
+044100     EXIT.
+044200
+044300*----------------------------------------------------------------*
+044400*  2350-PRINT-DETAIL - WRITES ONE DETAIL LINE TO THE REPORT AND  *
+044500*  ACCUMULATES THE GRAND TOTAL, STARTING A NEW PAGE IF NEEDED.   *
+044600*----------------------------------------------------------------*
+044700 2350-PRINT-DETAIL.
+044800     IF WRK-LINE-COUNT NOT LESS THAN WRK-LINES-PER-PAGE
+044900        PERFORM 2300-PRINT-HEADER THRU 2300-EXIT
+045000     END-IF.
+045100     MOVE WRK-NUMERO1   TO WRK-DTL-NUMERO1.
+045200     MOVE WRK-NUMERO2   TO WRK-DTL-NUMERO2.
+045300     MOVE WRK-OPERACAO  TO WRK-DTL-OPERACAO.
+045400     MOVE WRK-RESULTADO TO WRK-DTL-RESULTADO.
+045500     MOVE SPACES TO CALC-REPORT-RECORD.
+045600     MOVE WRK-DETAIL-LINE TO CALC-RPT-LINE.
+045700     WRITE CALC-REPORT-RECORD.
+045800     ADD 1 TO WRK-LINE-COUNT.
+045900     ADD WRK-RESULTADO TO WRK-GRAND-TOTAL.
+046000 2350-EXIT.
+046100     EXIT.
+046200
+046300*----------------------------------------------------------------*
+046400*  3000-FINALIZE - CLOSE THE FILES.                              *
+046500*----------------------------------------------------------------*
+046600 3000-FINALIZE.
+046700     PERFORM 3050-PRINT-TOTAL THRU 3050-EXIT.
+046800     CLOSE CALC-INPUT-FILE.
+046900     CLOSE CALC-OUTPUT-FILE.
+047000     CLOSE CALC-LOG-FILE.
+047100     CLOSE CALC-REPORT-FILE.
+047200     PERFORM 3060-CLEAR-CHECKPOINT THRU 3060-EXIT.
+047300 3000-EXIT.
+047400     EXIT.
+047500
+047600*----------------------------------------------------------------*
+047700*  3050-PRINT-TOTAL - WRITES THE GRAND-TOTAL LINE AT THE END OF  *
+047800*  THE REPORT.                                                   *
+047900*----------------------------------------------------------------*
+048000 3050-PRINT-TOTAL.
+048100     MOVE WRK-GRAND-TOTAL TO WRK-TOT-RESULTADO.
+048200     MOVE SPACES TO CALC-REPORT-RECORD.
+048300     MOVE WRK-TOTAL-LINE TO CALC-RPT-LINE.
+048400     WRITE CALC-REPORT-RECORD.
+048500 3050-EXIT.
+048600     EXIT.
+048700
+048800*----------------------------------------------------------------*
+048900*  3060-CLEAR-CHECKPOINT - RUN FINISHED CLEANLY, SO THE CONTROL  *
+049000*  FILE IS RESET TO ZERO FOR THE NEXT BATCH TO START AT RECORD 1.*
+049100*----------------------------------------------------------------*
+049200 3060-CLEAR-CHECKPOINT.
+049300     MOVE SPACES TO CALC-CTRL-RECORD.
+049400     MOVE ZERO TO CALC-CTL-LAST-REC.
+049500     MOVE ZERO TO CALC-CTL-GRAND-TOTAL.
+049600     MOVE ZERO TO CALC-CTL-PAGE-NUM.
+049700     OPEN OUTPUT CALC-CTRL-FILE.
+049800     WRITE CALC-CTRL-RECORD.
+049900     CLOSE CALC-CTRL-FILE.
+050000 3060-EXIT.
+050100     EXIT.
+050200
+050300*----------------------------------------------------------------*
+050400*  4000-INTERACTIVE-SESSION - RUNS ONE OPERATOR SESSION AT THE   *
+050500*  CONSOLE, REPEATING CALCULATIONS UNTIL THE OPERATOR ANSWERS N, *
+050600*  LOGGING EACH ONE TO CALC-LOG-FILE JUST AS THE BATCH PATH DOES,*
+050700*  THEN DISPLAYS THE SESSION SUBTOTAL.                           *
+050800*----------------------------------------------------------------*
+050900 4000-INTERACTIVE-SESSION.
+051000     MOVE "INTER"  TO WRK-OPERATOR-ID.
+051100     OPEN EXTEND CALC-LOG-FILE.
+051200     IF CALC-LOG-IOSTAT NOT = "00"
+051300        OPEN OUTPUT CALC-LOG-FILE
+051400     END-IF.
+051500     MOVE ZERO TO WRK-SESSION-SUBTOTAL.
+051600     MOVE "Y" TO WRK-ANOTHER-SW.
+051700     PERFORM 4100-DO-ONE-CALCULATION THRU 4100-EXIT
+051800         UNTIL WRK-NO-MORE-CALC.
+051900     MOVE WRK-SESSION-SUBTOTAL TO WRK-RESULT-FORMAT.
+052000     DISPLAY "CALCULADORA - SUBTOTAL DA SESSAO = "
+052100         WRK-RESULT-FORMAT.
+052200     CLOSE CALC-LOG-FILE.
+052300 4000-EXIT.
+052400     EXIT.
+052500
+052600*----------------------------------------------------------------*
+052700*  4100-DO-ONE-CALCULATION - ACCEPTS ONE PAIR OF OPERANDS AND AN *
+052800*  OPERATION CODE, VALIDATES AND CALCULATES AS IN THE BATCH PATH,*
+052900*  DISPLAYS THE RESULT, AND ASKS FOR ANOTHER CALCULATION.        *
+053000*----------------------------------------------------------------*
+053100 4100-DO-ONE-CALCULATION.
+053200     ADD 1 TO WRK-REC-COUNT.
+053300     DISPLAY "NUMERO 1: ".
+053400     ACCEPT WRK-NUMERO1.
+053500     DISPLAY "NUMERO 2: ".
+053600     ACCEPT WRK-NUMERO2.
+053700     DISPLAY "OPERACAO (1-6): ".
+053800     ACCEPT WRK-OPERACAO.
+053900     PERFORM 2050-VALIDATE-TRANSACTION THRU 2050-EXIT.
+054000     IF WRK-VALID
+054100        PERFORM 2100-CALCULATE THRU 2100-EXIT
+054200        ADD WRK-RESULTADO TO WRK-SESSION-SUBTOTAL
+054300     ELSE
+054400        MOVE ZERO TO WRK-RESULTADO
+054500     END-IF.
+054600     PERFORM 2250-WRITE-LOG THRU 2250-EXIT.
+054700     MOVE WRK-RESULTADO TO WRK-RESULT-FORMAT.
+054800     DISPLAY "RESULTADO = " WRK-RESULT-FORMAT.
+054900     DISPLAY "OUTRO CALCULO (Y/N) [Y]: ".
+055000     ACCEPT WRK-ANOTHER-SW.
+055100     IF WRK-ANOTHER-SW NOT EQUAL "Y"
+055200        MOVE "N" TO WRK-ANOTHER-SW
+055300     END-IF.
+055400 4100-EXIT.
+055500     EXIT.
