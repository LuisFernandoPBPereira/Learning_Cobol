@@ -0,0 +1,131 @@
+000100 IDENTIFICATION          DIVISION.
+000200 PROGRAM-ID.             CALCRECN.
+000300 AUTHOR.                 J HENRIQUES.
+000400 INSTALLATION.           CONTADORIA - PROCESSAMENTO BATCH.
+000500 DATE-WRITTEN.           08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*                  HISTORICO DE ALTERACOES                      *
+000900*----------------------------------------------------------------*
+001000* DATA       AUTOR  DESCRICAO                                   *
+001100* 08/08/2026 JH     PROGRAMA ORIGINAL. LE O EXTRATO CONTABIL     *
+001200*                   (CALCGLE), SUBTRAI O SALDO ESPERADO DO SALDO *
+001300*                   DO EXTRATO PARA CADA CONTA, E GRAVA AS       *
+001400*                   CONTAS COM VARIANCIA DIFERENTE DE ZERO NO    *
+001500*                   ARQUIVO DE EXCECOES (CALCEXC).               *
+001600*----------------------------------------------------------------*
+001700 ENVIRONMENT             DIVISION.
+001800 INPUT-OUTPUT            SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CALC-GLE-FILE    ASSIGN TO CALCGLE
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS  IS CALC-GLE-STATUS.
+002300
+002400     SELECT CALC-EXC-FILE    ASSIGN TO CALCEXC
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS  IS CALC-EXC-STATUS.
+002700
+002800 DATA                    DIVISION.
+002900 FILE                    SECTION.
+003000 FD  CALC-GLE-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY CALCGLE.
+003300
+003400 FD  CALC-EXC-FILE
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY CALCEXC.
+003700
+003800 WORKING-STORAGE         SECTION.
+003900 01  WRK-CONTA            PIC X(10)     VALUE SPACES.
+004000 01  WRK-NUMERO1          PIC S9(16)V99 VALUE ZEROS.
+004100 01  WRK-NUMERO2          PIC S9(16)V99 VALUE ZEROS.
+004200 01  WRK-RESULTADO        PIC S9(16)V99 VALUE ZEROS.
+004300 01  WRK-RESULT-FORMAT    PIC -(16)9.99.
+004400
+004500 77  WRK-EOF-SW           PIC X(01) VALUE "N".
+004600     88  WRK-EOF                    VALUE "Y".
+004700     88  WRK-NOT-EOF                VALUE "N".
+004800 77  WRK-REC-COUNT        PIC 9(07) COMP VALUE ZERO.
+004900 77  WRK-EXC-COUNT        PIC 9(07) COMP VALUE ZERO.
+005000 77  CALC-GLE-STATUS      PIC X(02) VALUE "00".
+005100 77  CALC-EXC-STATUS      PIC X(02) VALUE "00".
+005200
+005300 PROCEDURE               DIVISION.
+005400
+005500*----------------------------------------------------------------*
+005600*  0000-MAINLINE - DRIVES THE READ/RECONCILE LOOP UNTIL END OF   *
+005700*  THE GL EXTRACT, THEN CLOSES UP.                               *
+005800*----------------------------------------------------------------*
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+006200         UNTIL WRK-EOF.
+006300     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+006400     STOP RUN.
+006500
+006600*----------------------------------------------------------------*
+006700*  1000-INITIALIZE - OPEN FILES AND PRIME THE READ.              *
+006800*----------------------------------------------------------------*
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  CALC-GLE-FILE.
+007100     OPEN OUTPUT CALC-EXC-FILE.
+007200     PERFORM 1100-READ-ACCOUNT THRU 1100-EXIT.
+007300 1000-EXIT.
+007400     EXIT.
+007500
+007600 1100-READ-ACCOUNT.
+007700     READ CALC-GLE-FILE
+007800         AT END
+007900             MOVE "Y" TO WRK-EOF-SW
+008000         NOT AT END
+008100             MOVE CALC-GL-CONTA          TO WRK-CONTA
+008200             MOVE CALC-GL-SALDO-EXTRATO  TO WRK-NUMERO1
+008300             MOVE CALC-GL-SALDO-ESPERADO TO WRK-NUMERO2
+008400             ADD 1 TO WRK-REC-COUNT
+008500     END-READ.
+008600 1100-EXIT.
+008700     EXIT.
+008800
+008900*----------------------------------------------------------------*
+009000*  2000-PROCESS-ACCOUNT - VARIANCIA = SALDO DO EXTRATO MENOS O   *
+009100*  SALDO ESPERADO (OPERACAO "2" DA CALCULADORA). UMA VARIANCIA   *
+009200*  DIFERENTE DE ZERO VAI PARA O ARQUIVO DE EXCECOES.             *
+009300*----------------------------------------------------------------*
+009400 2000-PROCESS-ACCOUNT.
+009500     COMPUTE WRK-RESULTADO = WRK-NUMERO1 - WRK-NUMERO2.
+009600     IF WRK-RESULTADO NOT EQUAL ZERO
+009700        PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+009800     END-IF.
+009900     PERFORM 1100-READ-ACCOUNT THRU 1100-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300*----------------------------------------------------------------*
+010400*  2200-WRITE-EXCEPTION - WRITES ONE EXCEPTION RECORD FOR A      *
+010500*  CONTA WHOSE EXTRACT BALANCE DOES NOT MATCH THE EXPECTED       *
+010600*  BALANCE.                                                      *
+010700*----------------------------------------------------------------*
+010800 2200-WRITE-EXCEPTION.
+010900     MOVE SPACES TO CALC-EXC-RECORD.
+011000     MOVE WRK-CONTA     TO CALC-EX-CONTA.
+011100     MOVE WRK-NUMERO1   TO CALC-EX-SALDO-EXTRATO.
+011200     MOVE WRK-NUMERO2   TO CALC-EX-SALDO-ESPERADO.
+011300     MOVE WRK-RESULTADO TO CALC-EX-VARIANCIA.
+011400     WRITE CALC-EXC-RECORD.
+011500     ADD 1 TO WRK-EXC-COUNT.
+011600     MOVE WRK-RESULTADO TO WRK-RESULT-FORMAT.
+011700     DISPLAY "CALCRECN - CONTA " WRK-CONTA
+011800         " DIVERGENTE - VARIANCIA = " WRK-RESULT-FORMAT.
+011900 2200-EXIT.
+012000     EXIT.
+012100
+012200*----------------------------------------------------------------*
+012300*  3000-FINALIZE - CLOSE THE FILES AND REPORT THE TOTALS.        *
+012400*----------------------------------------------------------------*
+012500 3000-FINALIZE.
+012600     CLOSE CALC-GLE-FILE.
+012700     CLOSE CALC-EXC-FILE.
+012800     DISPLAY "CALCRECN - " WRK-REC-COUNT " CONTAS PROCESSADAS, "
+012900         WRK-EXC-COUNT " DIVERGENCIAS GRAVADAS".
+013000 3000-EXIT.
+013100     EXIT.
