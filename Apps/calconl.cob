@@ -0,0 +1,247 @@
+000100 IDENTIFICATION          DIVISION.
+000200 PROGRAM-ID.             CALCONL.
+000300 AUTHOR.                 J HENRIQUES.
+000400 INSTALLATION.           CONTADORIA - PROCESSAMENTO ONLINE.
+000500 DATE-WRITTEN.           08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------*
+000800*                       HISTORICO DE ALTERACOES                  *
+000900*----------------------------------------------------------------*
+001000* DATA       AUTOR  DESCRICAO                                    *
+001100* 08/08/2026 JH     PROGRAMA ORIGINAL. TRANSACAO CICS CALC, TELA *
+001200*                   CALC1 (MAPSET CALCMAP), PARA QUE OPERADORES  *
+001300*                   SEM ACESSO A LOTE POSSAM CALCULAR NUMERO1,   *
+001400*                   NUMERO2 E OPERACAO DIRETO NO TERMINAL.       *
+001500* 08/08/2026 JH     AJUSTADO O MAPA CALC1 (COPY DFHAID, DFHRESP, *
+001600*                   CONVERSAO NUMVAL DOS CAMPOS DIGITADOS E O    *
+001700*                   TAMANHO DE RESUI/RESUO) PARA A TRADUCAO CICS.*
+001800* 09/08/2026 JH     CORRIGIDO O MOVE SPACES TO CALC1O QUE ZERAVA *
+001900*                   NUM1I/NUM2I/OPERI ANTES DA VALIDACAO (CALC1O *
+002000*                   REDEFINE CALC1I). PASSA A LIMPAR SO RESUO.   *
+002100*                   INCLUIDA TAMBEM A GRAVACAO NO LOG DE         *
+002200*                   AUDITORIA (CALCLOG), COMO JA FEITO NO LOTE E *
+002300*                   NO MODO INTERATIVO DO CONSOLE.               *
+002400* 09/08/2026 JH     WRK-RESULTADO PASSA A SER ZERADO QUANDO A    *
+002500*                   ENTRADA E INVALIDA, PARA QUE O LOG DE        *
+002600*                   AUDITORIA NAO GRAVE UM RESULTADO ANTIGO JUNTO*
+002700*                   COM O STATUS DE ERRO.                        *
+002800*----------------------------------------------------------------*
+002900 ENVIRONMENT             DIVISION.
+003000 INPUT-OUTPUT            SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CALC-LOG-FILE    ASSIGN TO CALCLOG
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS  IS CALC-LOG-IOSTAT.
+003500 DATA                    DIVISION.
+003600 FILE                    SECTION.
+003700 FD  CALC-LOG-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY CALCLOG.
+004000*
+004100 WORKING-STORAGE         SECTION.
+004200     COPY DFHAID.
+004300*
+004400 01  WRK-NUMERO1          PIC S9(16)V99 VALUE ZEROS.
+004500 01  WRK-NUMERO2          PIC S9(16)V99 VALUE ZEROS.
+004600 01  WRK-OPERACAO         PIC X(01) VALUE SPACE.
+004700 01  WRK-RESULTADO        PIC S9(16)V99 VALUE ZEROS.
+004800 01  WRK-RESULT-FORMAT    PIC -(16)9.99.
+004900 01  WRK-QUOCIENTE        PIC S9(16)    VALUE ZEROS.
+005000
+005100 77  WRK-VALID-SW         PIC X(01) VALUE "Y".
+005200     88  WRK-VALID                  VALUE "Y".
+005300     88  WRK-INVALID                VALUE "N".
+005400 77  WRK-ERROR-MSG        PIC X(79) VALUE SPACES.
+005500 77  WRK-RESP             PIC S9(08) COMP VALUE ZERO.
+005600 77  WRK-OPERATOR-ID      PIC X(08) VALUE "ONLINE".
+005700 77  CALC-LOG-IOSTAT      PIC X(02) VALUE "00".
+005800
+005900 01  WRK-CURRENT-DATE.
+006000     05  WRK-DATE-NUM         PIC 9(08).
+006100 01  WRK-DATE-BREAKDOWN REDEFINES WRK-CURRENT-DATE.
+006200     05  WRK-DATE-ANO         PIC 9(04).
+006300     05  WRK-DATE-MES         PIC 9(02).
+006400     05  WRK-DATE-DIA         PIC 9(02).
+006500
+006600 01  WRK-CURRENT-TIME.
+006700     05  WRK-TIME-NUM         PIC 9(08).
+006800 01  WRK-TIME-BREAKDOWN REDEFINES WRK-CURRENT-TIME.
+006900     05  WRK-TIME-HH          PIC 9(02).
+007000     05  WRK-TIME-MM          PIC 9(02).
+007100     05  WRK-TIME-SS          PIC 9(02).
+007200     05  WRK-TIME-CS          PIC 9(02).
+007300
+007400 01  WRK-COMMAREA.
+007500     05  FILLER               PIC X(01).
+007600
+007700     COPY CALCMAP.
+007800
+007900 PROCEDURE               DIVISION.
+008000
+008100*----------------------------------------------------------------*
+008200*  0000-MAINLINE - FIRST ENTRY (EIBCALEN = 0) SENDS A BLANK MAP; *
+008300*  A SUBSEQUENT ENTRY (OPERATOR PRESSED ENTER OR PF3) RECEIVES   *
+008400*  THE MAP AND EITHER CALCULATES OR ENDS THE CONVERSATION.       *
+008500*----------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     IF EIBCALEN EQUAL ZERO
+008800        PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+008900     ELSE
+009000        PERFORM 2000-RECEIVE-AND-CALCULATE THRU 2000-EXIT
+009100     END-IF.
+009200     EXEC CICS RETURN
+009300         TRANSID("CALC")
+009400         COMMAREA(WRK-COMMAREA)
+009500         LENGTH(1)
+009600     END-EXEC.
+009800
+009900*----------------------------------------------------------------*
+010000*  1000-SEND-INITIAL-MAP - CLEARS THE SCREEN AND SENDS AN EMPTY  *
+010100*  CALC1 MAP THE FIRST TIME THE TRANSACTION IS ENTERED.          *
+010200*----------------------------------------------------------------*
+010300 1000-SEND-INITIAL-MAP.
+010400     MOVE SPACES TO CALC1O.
+010500     EXEC CICS SEND MAP("CALC1")
+010600         MAPSET("CALCMAP")
+010700         ERASE
+010800     END-EXEC.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200*----------------------------------------------------------------*
+011300*  2000-RECEIVE-AND-CALCULATE - READS THE OPERATOR'S INPUT, ENDS *
+011400*  THE CONVERSATION ON PF3, OTHERWISE VALIDATES AND CALCULATES   *
+011500*  AS IN THE BATCH PROGRAM, THEN RE-SENDS THE MAP WITH THE       *
+011600*  RESULT OR AN ERROR MESSAGE.                                   *
+011700*----------------------------------------------------------------*
+011800 2000-RECEIVE-AND-CALCULATE.
+011900     IF EIBAID EQUAL DFHPF3
+012000        EXEC CICS RETURN END-EXEC
+012100     END-IF.
+012300     EXEC CICS RECEIVE MAP("CALC1")
+012400         MAPSET("CALCMAP")
+012500         INTO(CALC1I)
+012600         RESP(WRK-RESP)
+012700     END-EXEC.
+012800     MOVE SPACES TO RESUO.
+012900     MOVE SPACES TO WRK-ERROR-MSG.
+013000     MOVE "Y" TO WRK-VALID-SW.
+013100     IF WRK-RESP NOT EQUAL DFHRESP(NORMAL)
+013200        MOVE "ERRO AO LER A TELA - REDIGITE OS DADOS" TO
+013300             WRK-ERROR-MSG
+013400        MOVE "N" TO WRK-VALID-SW
+013500     END-IF.
+013600     IF WRK-VALID
+013700        PERFORM 2050-VALIDATE-INPUT THRU 2050-EXIT
+013800     END-IF.
+013900     IF WRK-VALID
+014000        PERFORM 2100-CALCULATE THRU 2100-EXIT
+014100        MOVE WRK-RESULTADO TO WRK-RESULT-FORMAT
+014200        MOVE WRK-RESULT-FORMAT TO RESUO
+014300        MOVE "CALCULO REALIZADO COM SUCESSO" TO WRK-ERROR-MSG
+014400     ELSE
+014500        MOVE ZERO TO WRK-RESULTADO
+014600     END-IF.
+014700     PERFORM 2260-WRITE-LOG THRU 2260-EXIT.
+014800     MOVE WRK-ERROR-MSG TO MSGOO.
+014900     EXEC CICS SEND MAP("CALC1")
+015000         MAPSET("CALCMAP")
+015100         FROM(CALC1O)
+015200         DATAONLY
+015300     END-EXEC.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700*----------------------------------------------------------------*
+015800*  2050-VALIDATE-INPUT - CONVERTS THE SCREEN TEXT INTO THE       *
+015900*  WORKING NUMERIC FIELDS (NUMVAL, SINCE THE OPERATOR MAY TYPE A *
+016000*  SIGN AND A DECIMAL POINT THAT A PLAIN MOVE WOULD NOT ALIGN)   *
+016100*  AND REJECTS A BAD OPERATION CODE OR A ZERO DIVISOR, THE SAME  *
+016200*  RULES APPLIED BY THE BATCH PROGRAM.                           *
+016300*----------------------------------------------------------------*
+016400 2050-VALIDATE-INPUT.
+016500     MOVE ZERO TO WRK-NUMERO1 WRK-NUMERO2.
+016600     COMPUTE WRK-NUMERO1 = FUNCTION NUMVAL(NUM1I).
+016700     COMPUTE WRK-NUMERO2 = FUNCTION NUMVAL(NUM2I).
+016800     MOVE OPERI TO WRK-OPERACAO.
+016900     IF WRK-OPERACAO < "1" OR WRK-OPERACAO > "6"
+017000        MOVE "N" TO WRK-VALID-SW
+017100        MOVE "CODIGO DE OPERACAO INVALIDO" TO WRK-ERROR-MSG
+017200     END-IF.
+017300     IF WRK-VALID
+017400           AND (WRK-OPERACAO EQUAL "4" OR WRK-OPERACAO EQUAL "5"
+017500                                   OR WRK-OPERACAO EQUAL "6")
+017600           AND WRK-NUMERO2 EQUAL ZERO
+017700        MOVE "N" TO WRK-VALID-SW
+017800        MOVE "DIVISOR IGUAL A ZERO" TO WRK-ERROR-MSG
+017900     END-IF.
+018000 2050-EXIT.
+018100     EXIT.
+018200
+018300*----------------------------------------------------------------*
+018400*  2100-CALCULATE - SAME SIX OPERATION CODES AS THE BATCH        *
+018500*  PROGRAM'S 2100-CALCULATE.                                     *
+018600*----------------------------------------------------------------*
+018700 2100-CALCULATE.
+018800     IF WRK-OPERACAO EQUAL "1"
+018900        COMPUTE WRK-RESULTADO = WRK-NUMERO1 + WRK-NUMERO2
+019000     END-IF.
+019100
+019200     IF WRK-OPERACAO EQUAL "2"
+019300        COMPUTE WRK-RESULTADO = WRK-NUMERO1 - WRK-NUMERO2
+019400     END-IF.
+019500
+019600     IF WRK-OPERACAO EQUAL "3"
+019700        COMPUTE WRK-RESULTADO = WRK-NUMERO1 * WRK-NUMERO2
+019800     END-IF.
+019900
+020000     IF WRK-OPERACAO EQUAL "4"
+020100        COMPUTE WRK-RESULTADO = WRK-NUMERO1 / WRK-NUMERO2
+020200     END-IF.
+020300
+020400     IF WRK-OPERACAO EQUAL "5"
+020500        COMPUTE WRK-RESULTADO = WRK-NUMERO1 / WRK-NUMERO2 * 100
+020600     END-IF.
+020700
+020800     IF WRK-OPERACAO EQUAL "6"
+020900        DIVIDE WRK-NUMERO1 BY WRK-NUMERO2
+021000            GIVING WRK-QUOCIENTE
+021100            REMAINDER WRK-RESULTADO
+021200     END-IF.
+021300 2100-EXIT.
+021400     EXIT.
+021500
+021600*----------------------------------------------------------------*
+021700*  2260-WRITE-LOG - APPENDS ONE AUDIT ENTRY FOR THIS ONLINE      *
+021800*  CALCULATION TO CALCLOG, THE SAME FILE AND LAYOUT THE BATCH AND*
+021900*  INTERACTIVE CONSOLE PATHS USE, SO AN ONLINE TRANSACTION CAN BE*
+022000*  RECONCILED LATER JUST LIKE THE OTHER TWO.                     *
+022100*----------------------------------------------------------------*
+022200 2260-WRITE-LOG.
+022300     OPEN EXTEND CALC-LOG-FILE.
+022400     IF CALC-LOG-IOSTAT NOT = "00"
+022500        OPEN OUTPUT CALC-LOG-FILE
+022600     END-IF.
+022700     MOVE SPACES TO CALC-LOG-RECORD.
+022800     ACCEPT WRK-CURRENT-DATE FROM DATE YYYYMMDD.
+022900     ACCEPT WRK-CURRENT-TIME FROM TIME.
+023000     MOVE WRK-DATE-ANO    TO CALC-LG-ANO.
+023100     MOVE WRK-DATE-MES    TO CALC-LG-MES.
+023200     MOVE WRK-DATE-DIA    TO CALC-LG-DIA.
+023300     MOVE WRK-TIME-HH     TO CALC-LG-HH.
+023400     MOVE WRK-TIME-MM     TO CALC-LG-MM.
+023500     MOVE WRK-TIME-SS     TO CALC-LG-SS.
+023600     MOVE WRK-OPERATOR-ID TO CALC-LG-OPERADOR.
+023700     MOVE WRK-NUMERO1     TO CALC-LG-NUMERO1.
+023800     MOVE WRK-NUMERO2     TO CALC-LG-NUMERO2.
+023900     MOVE WRK-OPERACAO    TO CALC-LG-OPERACAO.
+024000     MOVE WRK-RESULTADO   TO CALC-LG-RESULTADO.
+024100     IF WRK-VALID
+024200        MOVE "OK" TO CALC-LG-STATUS
+024300     ELSE
+024400        MOVE "ER" TO CALC-LG-STATUS
+024500     END-IF.
+024600     WRITE CALC-LOG-RECORD.
+024700     CLOSE CALC-LOG-FILE.
+024800 2260-EXIT.
+024900     EXIT.
