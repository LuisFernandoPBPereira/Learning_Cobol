@@ -0,0 +1,10 @@
+000100*================================================================
+000200*    CALCGLE   -  GENERAL LEDGER EXTRACT INPUT RECORD
+000300*    ONE ACCOUNT PER RECORD: THE BALANCE CARRIED ON THE GL       *
+000400*    EXTRACT AND THE BALANCE EXPECTED FOR THAT ACCOUNT.          *
+000500*================================================================
+000600 01  CALC-GLE-RECORD.
+000700     05  CALC-GL-CONTA           PIC X(10).
+000800     05  CALC-GL-SALDO-EXTRATO   PIC S9(16)V99.
+000900     05  CALC-GL-SALDO-ESPERADO  PIC S9(16)V99.
+001000     05  FILLER                  PIC X(10).
