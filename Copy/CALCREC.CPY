@@ -0,0 +1,9 @@
+000100*================================================================
+000200*    CALCREC   -  CALCULATION TRANSACTION INPUT RECORD
+000300*    ONE OPERAND/OPERAND/OPERATION TRIPLE PER CALCULATION.
+000400*================================================================
+000500 01  CALC-TRANS-RECORD.
+000600     05  CALC-TR-NUMERO1         PIC S9(16)V99.
+000700     05  CALC-TR-NUMERO2         PIC S9(16)V99.
+000800     05  CALC-TR-OPERACAO        PIC X(01).
+000900     05  FILLER                  PIC X(10).
