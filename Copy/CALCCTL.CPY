@@ -0,0 +1,12 @@
+000100*================================================================
+000200*    CALCCTL   -  BATCH CHECKPOINT/RESTART CONTROL RECORD
+000300*    HOLDS THE COUNT OF THE LAST INPUT RECORD SUCCESSFULLY       *
+000400*    PROCESSED, SO A RERUN CAN SKIP PAST WORK ALREADY DONE, PLUS *
+000500*    THE GRAND TOTAL AND PAGE NUMBER ACCUMULATED SO FAR, SO THE  *
+000600*    OUTPUT AND REPORT FILES CAN BE EXTENDED RATHER THAN LOST.   *
+000700*================================================================
+000800 01  CALC-CTRL-RECORD.
+000900     05  CALC-CTL-LAST-REC       PIC 9(07).
+001000     05  CALC-CTL-GRAND-TOTAL    PIC S9(16)V99.
+001100     05  CALC-CTL-PAGE-NUM       PIC 9(04).
+001200     05  FILLER                  PIC X(51).
