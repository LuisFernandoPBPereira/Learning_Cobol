@@ -0,0 +1,46 @@
+000100*================================================================
+000200*    CALCMAP   -  SYMBOLIC MAP FOR THE CALC1 SCREEN, AS
+000300*    PRODUCED BY THE MAPSET ASSEMBLY FOR MAPS/CALCMAP.BMS.
+000400*    CALC1I IS THE INPUT (RECEIVE) VIEW, CALC1O REDEFINES IT
+000500*    FOR THE OUTPUT (SEND) VIEW.
+000600*================================================================
+000700 01  CALC1I.
+000800     05  FILLER                  PIC X(12).
+000900     05  NUM1L                   COMP PIC S9(4).
+001000     05  NUM1F                   PIC X.
+001100     05  FILLER REDEFINES NUM1F.
+001200         10  NUM1A               PIC X.
+001300     05  NUM1I                   PIC X(20).
+001400     05  NUM2L                   COMP PIC S9(4).
+001500     05  NUM2F                   PIC X.
+001600     05  FILLER REDEFINES NUM2F.
+001700         10  NUM2A               PIC X.
+001800     05  NUM2I                   PIC X(20).
+001900     05  OPERL                   COMP PIC S9(4).
+002000     05  OPERF                   PIC X.
+002100     05  FILLER REDEFINES OPERF.
+002200         10  OPERA               PIC X.
+002300     05  OPERI                   PIC X(01).
+002400     05  RESUL                   COMP PIC S9(4).
+002500     05  RESUF                   PIC X.
+002600     05  FILLER REDEFINES RESUF.
+002700         10  RESUA               PIC X.
+002800     05  RESUI                   PIC X(20).
+002900     05  MSGOL                   COMP PIC S9(4).
+003000     05  MSGOF                   PIC X.
+003100     05  FILLER REDEFINES MSGOF.
+003200         10  MSGOA               PIC X.
+003300     05  MSGOI                   PIC X(79).
+003400*
+003500 01  CALC1O REDEFINES CALC1I.
+003600     05  FILLER                  PIC X(12).
+003700     05  FILLER                  PIC X(03).
+003800     05  NUM1O                   PIC -(16)9.99.
+003900     05  FILLER                  PIC X(03).
+004000     05  NUM2O                   PIC -(16)9.99.
+004100     05  FILLER                  PIC X(03).
+004200     05  OPERO                   PIC X(01).
+004300     05  FILLER                  PIC X(03).
+004400     05  RESUO                   PIC X(20).
+004500     05  FILLER                  PIC X(03).
+004600     05  MSGOO                   PIC X(79).
