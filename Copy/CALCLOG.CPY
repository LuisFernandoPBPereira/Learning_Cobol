@@ -0,0 +1,21 @@
+000100*================================================================
+000200*    CALCLOG   -  CALCULATION AUDIT LOG RECORD
+000300*    ONE ENTRY IS APPENDED FOR EVERY CALCULATION PERFORMED, SO   *
+000400*    THE INPUTS AND RESULT CAN BE RECONCILED LATER.              *
+000500*================================================================
+000600 01  CALC-LOG-RECORD.
+000700     05  CALC-LG-DATA.
+000800         10  CALC-LG-ANO             PIC 9(04).
+000900         10  CALC-LG-MES             PIC 9(02).
+001000         10  CALC-LG-DIA             PIC 9(02).
+001100     05  CALC-LG-HORA.
+001200         10  CALC-LG-HH              PIC 9(02).
+001300         10  CALC-LG-MM              PIC 9(02).
+001400         10  CALC-LG-SS              PIC 9(02).
+001500     05  CALC-LG-OPERADOR            PIC X(08).
+001600     05  CALC-LG-NUMERO1             PIC S9(16)V99.
+001700     05  CALC-LG-NUMERO2             PIC S9(16)V99.
+001800     05  CALC-LG-OPERACAO            PIC X(01).
+001900     05  CALC-LG-RESULTADO           PIC S9(16)V99.
+002000     05  CALC-LG-STATUS              PIC X(02).
+002100     05  FILLER                      PIC X(05).
