@@ -0,0 +1,7 @@
+000100*================================================================
+000200*    CALCRPT   -  CALCULATION SUMMARY REPORT LINE
+000300*    ONE GENERIC PRINT LINE, FILLED IN BY THE HEADER, DETAIL AND
+000400*    TOTAL LINE LAYOUTS HELD IN WORKING-STORAGE.
+000500*================================================================
+000600 01  CALC-REPORT-RECORD.
+000700     05  CALC-RPT-LINE           PIC X(80).
