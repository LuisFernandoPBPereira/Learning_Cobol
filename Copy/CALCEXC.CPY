@@ -0,0 +1,11 @@
+000100*================================================================
+000200*    CALCEXC   -  GL RECONCILIATION EXCEPTION RECORD
+000300*    WRITTEN FOR EVERY ACCOUNT WHOSE EXTRACT BALANCE DOES NOT    *
+000400*    MATCH THE EXPECTED BALANCE, CARRYING THE VARIANCE.          *
+000500*================================================================
+000600 01  CALC-EXC-RECORD.
+000700     05  CALC-EX-CONTA           PIC X(10).
+000800     05  CALC-EX-SALDO-EXTRATO   PIC S9(16)V99.
+000900     05  CALC-EX-SALDO-ESPERADO  PIC S9(16)V99.
+001000     05  CALC-EX-VARIANCIA       PIC S9(16)V99.
+001100     05  FILLER                  PIC X(10).
