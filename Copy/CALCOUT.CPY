@@ -0,0 +1,11 @@
+000100*================================================================
+000200*    CALCOUT   -  CALCULATION RESULT OUTPUT RECORD
+000300*    ECHOES THE INPUT TRIPLE AND CARRIES THE COMPUTED RESULT.
+000400*================================================================
+000500 01  CALC-RESULT-RECORD.
+000600     05  CALC-RS-NUMERO1         PIC S9(16)V99.
+000700     05  CALC-RS-NUMERO2         PIC S9(16)V99.
+000800     05  CALC-RS-OPERACAO        PIC X(01).
+000900     05  CALC-RS-RESULTADO       PIC S9(16)V99.
+001000     05  CALC-RS-STATUS          PIC X(02).
+001100     05  FILLER                  PIC X(07).
